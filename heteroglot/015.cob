@@ -7,32 +7,550 @@
       * How many routes are there through a 20×20 grid?
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. project-euler-15
+       PROGRAM-ID. project-euler-15.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * control card / multi-grid batch input: one WIDTH/HEIGHT pair
+      * per record, in place of the old hardcoded 78-level grid-size
+      * constants.  optional, so a run with no grid-parm-file falls
+      * back to the shop-wide default grid size below; a file with
+      * one record behaves like the original single control card, and
+      * a file with many records drives one pass per pair in a single
+      * job step.
+           SELECT OPTIONAL grid-parm-file ASSIGN TO "GRIDPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-grid-parm-status.
+
+      * nightly batch report: a proper QSAM-style file to file and
+      * hand to audit instead of screen-scraping sysout.
+           SELECT report-file ASSIGN TO "PE15RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-report-status.
+
+      * SOX-type audit trail: run timestamp, job/step id, WIDTH,
+      * HEIGHT and the final result for every grid size this job
+      * processes, separate from the report file.  opened EXTEND so
+      * every run's lines accumulate rather than overwrite the last.
+           SELECT audit-file ASSIGN TO "PE15AUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-status.
+
+      * checkpoint/restart for large multi-grid batch runs: the last
+      * WIDTH/HEIGHT pair completed, rewritten after every pair so a
+      * rerun can skip the pairs already done instead of redoing the
+      * whole grid-parm-file from record one.  optional, so a run with
+      * no prior checkpoint just starts at the top of grid-parm-file.
+           SELECT OPTIONAL checkpoint-file ASSIGN TO "PE15CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-checkpoint-status.
+
+      * downstream interface feed for the routing-analysis system's
+      * load job: WIDTH, HEIGHT, N-CHOOSE-R-RESULT, run date, fixed
+      * width, one line per grid size this job processes.
+           SELECT interface-file ASSIGN TO "PE15IFAC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-interface-status.
+
+      * maintained default grid size: lets operations view/change the
+      * fallback grid size used when no control card/batch input is
+      * supplied, via the PROJECT-EULER-15-MAINT transaction, without
+      * a recompile.  optional, so a shop that has never run the
+      * maintenance transaction falls back to the compiled-in default
+      * below.
+           SELECT OPTIONAL default-parm-file ASSIGN TO "PE15DFLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-default-parm-status.
 
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  grid-parm-file
+           RECORDING MODE IS F.
+           COPY gridrec.
+
+       FD  report-file
+           RECORDING MODE IS F.
+      * 132 columns, the traditional mainframe print-line width: wide
+      * enough for the widest detail/reconcile line even with the
+      * packed-decimal rework's 31-digit N-CHOOSE-R-RESULT in it.
+       01 report-record                PIC X(132).
+
+       FD  audit-file
+           RECORDING MODE IS F.
+           COPY auditrec.
+
+       FD  checkpoint-file
+           RECORDING MODE IS F.
+           COPY gridrec.
+
+       FD  interface-file
+           RECORDING MODE IS F.
+           COPY ifacerec.
+
+       FD  default-parm-file
+           RECORDING MODE IS F.
+           COPY gridrec.
+
        WORKING-STORAGE SECTION.
 
-      * grid size: 20 x 20
-       78 width VALUE IS 20.
-       78 height VALUE IS 20.
+      * fallback grid size when no control card is supplied: the
+      * compiled-in factory default, overridden below at run start by
+      * PE15DFLT if the maintenance transaction has ever set one.
+           COPY defaultval.
+       01 ws-default-width             PIC 9(4).
+       01 ws-default-height            PIC 9(4).
+
+       01 ws-grid-parm-status          PIC XX.
+      * grid-parm-file's FILE STATUS register gets overwritten by
+      * every I/O verb against that file, not just OPEN (in
+      * particular, read-next-grid-parm's READ resets it to "10" at
+      * EOF) -- this holds the OPEN's own result so later code can
+      * still tell whether the file opened successfully, without
+      * re-reading a status a subsequent READ has since mutated.
+       01 ws-grid-parm-open-status     PIC XX.
+       01 ws-report-status             PIC XX.
+       01 ws-audit-status              PIC XX.
+       01 ws-checkpoint-status         PIC XX.
+       01 ws-interface-status          PIC XX.
+       01 ws-default-parm-status       PIC XX.
+
+      * checkpoint/restart: populated from PE15CKPT (if present)
+      * before the multi-grid loop starts
+       01 ws-restart-flag              PIC X VALUE "N".
+           88 restart-requested                VALUE "Y".
+           88 restart-not-requested            VALUE "N".
+       01 ws-restart-pair-found-flag   PIC X VALUE "N".
+           88 restart-pair-found               VALUE "Y".
+           88 restart-pair-not-found           VALUE "N".
+       01 ws-restart-width             PIC 9(4).
+       01 ws-restart-height            PIC 9(4).
+
+      * job/step id for the audit trail: this shop has no JCL JOBNAME
+      * special register available here, so the submitting job passes
+      * them down as environment variables instead.
+       01 ws-job-id                    PIC X(8).
+       01 ws-step-id                   PIC X(8).
+       01 ws-grid-parm-eof-flag        PIC X VALUE "N".
+           88 grid-parm-eof                    VALUE "Y".
+           88 grid-parm-not-eof                VALUE "N".
+       01 ws-width                     PIC 9(4).
+       01 ws-height                    PIC 9(4).
+       01 ws-result-display             PIC 9(31).
+       01 ws-result-edited              PIC Z(30)9.
+
+      * run date/time, taken apart for the report header and the
+      * audit trail
+       01 ws-current-date-time         PIC X(21).
+       01 ws-run-date-numeric          PIC 9(8).
+       01 ws-run-date-edited           PIC 9999/99/99.
+       01 ws-audit-timestamp           PIC X(19).
+
+      * overflow guard for n-choose-r: the largest value
+      * n-choose-r-result's packed-decimal PICTURE can hold before the
+      * multiply in the loop below divides back down.  N, R, I and
+      * N-CHOOSE-R-RESULT itself moved from USAGE UNSIGNED-LONG to a
+      * wide PIC S9(31) COMP-3 so grids bigger than 20x20 keep
+      * producing correct results instead of silently wrapping once
+      * the answer outgrows a 64-bit binary field.  31 digits, not 38:
+      * real IBM Enterprise COBOL's packed-decimal ceiling is 18 digits
+      * by default, 31 with ARITH(EXTEND), and never more.
+       78 max-n-choose-r-result-value
+           VALUE IS 9999999999999999999999999999999.
+       01 ws-overflow-flag             PIC X VALUE "N".
+           88 overflow-detected                VALUE "Y".
+           88 overflow-not-detected             VALUE "N".
+
+      * independent cross-check of n-choose-r-result: the largest R
+      * the Pascal's-triangle reconciliation table below can hold.
+      * generous headroom given the overflow guard above already stops
+      * the run long before R gets anywhere near this large.
+       78 max-pascal-r VALUE IS 200.
+       01 ws-reconciliation-flag       PIC X VALUE "N".
+           88 reconciliation-ok                 VALUE "O".
+           88 reconciliation-mismatch           VALUE "M".
+           88 reconciliation-skipped            VALUE "S".
+       01 ws-reconciled-result-display  PIC 9(31).
 
        LOCAL-STORAGE SECTION.
 
-      * used by n-choose-r
-       01 i                            USAGE IS UNSIGNED-LONG.
-       01 n                            USAGE IS UNSIGNED-LONG.
-       01 r                            USAGE IS UNSIGNED-LONG.
-       01 n-choose-r-result            USAGE IS UNSIGNED-LONG.
+      * used by n-choose-r.  wide packed-decimal, not USAGE
+      * UNSIGNED-LONG, so grid sizes bigger than 20x20 don't silently
+      * wrap once the answer exceeds what a 64-bit binary field holds.
+      * PIC S9(31), not S9(38): real IBM Enterprise COBOL never allows
+      * more than 31 digits in a packed-decimal field (18 by default,
+      * 31 only with ARITH(EXTEND)).
+       01 i                            PIC S9(31) COMP-3.
+       01 n                            PIC S9(31) COMP-3.
+       01 r                            PIC S9(31) COMP-3.
+       01 n-choose-r-result            PIC S9(31) COMP-3.
+
+      * used by reconcile-n-choose-r: an additive Pascal's-triangle
+      * recomputation of n-choose-r-result, kept independent of the
+      * multiplicative n-choose-r paragraph above so the two don't
+      * share a bug.  only the current row is kept, indexed 1 higher
+      * than the column it represents (PASCAL-ROW-ENTRY(1) is
+      * column 0, which is always 1).  same wide packed-decimal PICTURE
+      * as n-choose-r-result, so the cross-check stays valid at the
+      * larger grid sizes the packed-decimal rework now supports.
+       01 pascal-row.
+           05 pascal-row-entry OCCURS 201 TIMES
+               PIC S9(31) COMP-3.
+       01 pascal-k                     USAGE IS UNSIGNED-LONG.
+       01 pascal-j                     USAGE IS UNSIGNED-LONG.
+       01 pascal-upper-bound           USAGE IS UNSIGNED-LONG.
+       01 reconciled-result            PIC S9(31) COMP-3.
 
 
        PROCEDURE DIVISION.
        do-the-needful.
-      * nCr(width, width + height)
-           COMPUTE n = width + height
-           MOVE width TO r
+           PERFORM get-run-identification
+           PERFORM read-default-parm
+           PERFORM check-for-restart-checkpoint
+
+      * whether the grid-parm-file pass below actually resumes a prior
+      * run (vs. falling back to a fresh pass, e.g. because the
+      * checkpointed pair isn't in the current grid-parm-file) isn't
+      * known until skip-to-checkpoint runs, so grid-parm-file is
+      * opened and, on a requested restart, skipped forward first;
+      * report-file/interface-file's open mode is decided afterward
+      * from the real outcome, not the bare restart request.
+           OPEN INPUT grid-parm-file
+           MOVE ws-grid-parm-status TO ws-grid-parm-open-status
+           IF ws-grid-parm-open-status = "00" OR "05"
+               PERFORM read-next-grid-parm
+               IF NOT grid-parm-eof AND restart-requested
+                   PERFORM skip-to-checkpoint
+               END-IF
+           END-IF
+
+      * a genuine resume (the checkpointed pair was requested and
+      * found): the pairs already completed by the earlier (aborted)
+      * run have real detail/interface lines sitting in
+      * PE15RPT/PE15IFAC from that run, so open EXTEND and accumulate
+      * after them instead of truncating them away, same
+      * EXTEND-with-fallback-to-OUTPUT pattern audit-file already uses
+      * below. a fresh run, or a restart whose checkpoint pair wasn't
+      * found (skip-to-checkpoint already rewound and is reprocessing
+      * every pair from the top), still truncates and starts both
+      * files clean, since in both cases this run's output is the
+      * complete picture, not a continuation of one already on disk.
+           IF restart-requested AND restart-pair-found
+               OPEN EXTEND report-file
+               IF ws-report-status = "35"
+                   OPEN OUTPUT report-file
+                   PERFORM write-report-header
+               END-IF
+               OPEN EXTEND interface-file
+               IF ws-interface-status = "35"
+                   OPEN OUTPUT interface-file
+               END-IF
+           ELSE
+               OPEN OUTPUT report-file
+               PERFORM write-report-header
+               OPEN OUTPUT interface-file
+           END-IF
+
+           OPEN EXTEND audit-file
+           IF ws-audit-status = "35"
+               OPEN OUTPUT audit-file
+           END-IF
+
+           IF ws-grid-parm-open-status = "00" OR "05"
+               IF grid-parm-eof
+      * no control card, or an empty batch input: fall back to the
+      * shop-wide default grid size for a single pass
+                   MOVE ws-default-width TO ws-width
+                   MOVE ws-default-height TO ws-height
+                   PERFORM process-one-grid
+               ELSE
+                   PERFORM UNTIL grid-parm-eof
+                       MOVE grid-width OF grid-parm-file TO ws-width
+                       MOVE grid-height OF grid-parm-file TO ws-height
+                       PERFORM process-one-grid
+                       PERFORM read-next-grid-parm
+                   END-PERFORM
+               END-IF
+               CLOSE grid-parm-file
+           ELSE
+               DISPLAY "PE15: UNABLE TO OPEN GRID-PARM-FILE, STATUS "
+                   ws-grid-parm-open-status
+               MOVE ws-default-width TO ws-width
+               MOVE ws-default-height TO ws-height
+               PERFORM process-one-grid
+           END-IF
+
+      * the batch loop above finished without aborting (an overflow
+      * abend stops the run from abend-overflow before reaching this
+      * point, leaving PE15CKPT intact for a genuine restart), so clear
+      * the checkpoint now; otherwise an ordinary repeat or append run
+      * of grid-parm-file would read the old checkpoint back and
+      * mistake itself for a restart of an already-finished run.
+           PERFORM clear-checkpoint
+
+           CLOSE report-file
+           CLOSE audit-file
+           CLOSE interface-file
+           STOP RUN
+           .
+
+
+      * precond: none
+      * postcond: ws-job-id/ws-step-id and the run timestamp fields
+      * are populated for the report header and the audit trail
+       get-run-identification.
+           MOVE SPACES TO ws-job-id
+           ACCEPT ws-job-id FROM ENVIRONMENT "PE15JOBID"
+           IF ws-job-id = SPACES
+               MOVE "PE15" TO ws-job-id
+           END-IF
+           MOVE SPACES TO ws-step-id
+           ACCEPT ws-step-id FROM ENVIRONMENT "PE15STEPID"
+           IF ws-step-id = SPACES
+               MOVE "STEP01" TO ws-step-id
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO ws-current-date-time
+           MOVE ws-current-date-time(1:8) TO ws-run-date-numeric
+           MOVE ws-run-date-numeric TO ws-run-date-edited
+           STRING ws-current-date-time(1:4) "-"
+               ws-current-date-time(5:2) "-"
+               ws-current-date-time(7:2) " "
+               ws-current-date-time(9:2) ":"
+               ws-current-date-time(11:2) ":"
+               ws-current-date-time(13:2)
+               DELIMITED BY SIZE
+               INTO ws-audit-timestamp
+           .
+
+
+      * precond: grid-parm-file is open for input
+      * postcond: grid-width/grid-height hold the next pair, and
+      * grid-parm-eof is set true once the file is exhausted
+       read-next-grid-parm.
+           READ grid-parm-file
+               AT END
+                   SET grid-parm-eof TO TRUE
+               NOT AT END
+                   SET grid-parm-not-eof TO TRUE
+           END-READ
+           .
+
+
+      * precond: none
+      * postcond: ws-default-width/ws-default-height hold the
+      * compiled-in factory default, unless the maintenance
+      * transaction has written PE15DFLT, in which case they hold
+      * whatever operations last set there
+       read-default-parm.
+           MOVE compiled-default-width TO ws-default-width
+           MOVE compiled-default-height TO ws-default-height
+           OPEN INPUT default-parm-file
+           IF ws-default-parm-status = "00"
+               READ default-parm-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE grid-width OF default-parm-file
+                           TO ws-default-width
+                       MOVE grid-height OF default-parm-file
+                           TO ws-default-height
+               END-READ
+           END-IF
+           IF ws-default-parm-status = "00" OR "05"
+               CLOSE default-parm-file
+           END-IF
+           .
+
+
+      * precond: none
+      * postcond: if PE15CKPT exists and holds a prior run's last
+      * completed pair, restart-requested is set true and
+      * ws-restart-width/ws-restart-height hold that pair; otherwise
+      * restart-not-requested (a fresh run, or no prior checkpoint)
+       check-for-restart-checkpoint.
+           OPEN INPUT checkpoint-file
+           IF ws-checkpoint-status = "00"
+               READ checkpoint-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET restart-requested TO TRUE
+                       MOVE grid-width OF checkpoint-file
+                           TO ws-restart-width
+                       MOVE grid-height OF checkpoint-file
+                           TO ws-restart-height
+               END-READ
+           END-IF
+           IF ws-checkpoint-status = "00" OR "05"
+               CLOSE checkpoint-file
+           END-IF
+           .
+
+
+      * precond: restart-requested is true, grid-parm-file positioned
+      * at its first record
+      * postcond: grid-parm-file is positioned just past the pair
+      * recorded in the checkpoint (i.e. at the first not-yet-done
+      * pair), ready for the normal batch loop to take over; if the
+      * checkpointed pair isn't found, grid-parm-file is repositioned
+      * back to its first record instead of being left exhausted at
+      * EOF, so the batch loop still processes every pair
+       skip-to-checkpoint.
+           SET restart-pair-not-found TO TRUE
+           PERFORM UNTIL restart-pair-found OR grid-parm-eof
+               IF grid-width OF grid-parm-file = ws-restart-width
+                       AND grid-height OF grid-parm-file
+                           = ws-restart-height
+                   SET restart-pair-found TO TRUE
+               END-IF
+               PERFORM read-next-grid-parm
+           END-PERFORM
+           IF restart-pair-not-found
+               DISPLAY "PE15: CHECKPOINT PAIR NOT FOUND IN "
+                   "GRID-PARM-FILE, REPROCESSING FROM THE FIRST RECORD"
+               CLOSE grid-parm-file
+               OPEN INPUT grid-parm-file
+               PERFORM read-next-grid-parm
+           END-IF
+           .
+
+
+      * precond: the batch loop in do-the-needful has finished without
+      * aborting
+      * postcond: PE15CKPT is empty, so the next run's
+      * check-for-restart-checkpoint finds no prior pair and starts a
+      * fresh run instead of mistaking this completed run for one still
+      * in progress
+       clear-checkpoint.
+           OPEN OUTPUT checkpoint-file
+           CLOSE checkpoint-file
+           .
+
+
+      * precond: ws-width/ws-height hold the grid size for this pass
+      * postcond: n-choose-r-result computed and one detail line
+      * written to report-file
+       process-one-grid.
+      * nCr(width, width + height). r is the smaller of width/height,
+      * not bare width: by nCr symmetry C(n,r) = C(n,n-r), and picking
+      * the smaller keeps the multiplicative loop's running total from
+      * ever climbing past the true final answer. picking the larger
+      * (e.g. unconditionally width) would walk the running total up
+      * through every intermediate C(n,1)...C(n,r), peaking at C(n,n/2)
+      * along the way -- for a lopsided grid that peak can overflow the
+      * packed-decimal cap even when the real, final answer is tiny.
+           COMPUTE n = ws-width + ws-height
+           MOVE FUNCTION MIN(ws-width, ws-height) TO r
            PERFORM n-choose-r
-           DISPLAY n-choose-r-result
+           PERFORM reconcile-n-choose-r
+           PERFORM write-report-detail
+           PERFORM write-audit-detail
+           PERFORM write-interface-detail
+           PERFORM write-checkpoint
+           .
+
+
+      * precond: get-run-identification has set the run date fields
+      * postcond: the report title and run-date lines are on
+      * report-file
+       write-report-header.
+           MOVE SPACES TO report-record
+           STRING "PROJECT-EULER-15 ROUTE COUNT REPORT"
+               DELIMITED BY SIZE
+               INTO report-record
+           WRITE report-record
+
+           MOVE SPACES TO report-record
+           STRING "RUN DATE: " ws-run-date-edited
+               DELIMITED BY SIZE
+               INTO report-record
+           WRITE report-record
+           .
+
+
+      * precond: ws-width/ws-height/n-choose-r-result hold one pass's
+      * grid size and final answer
+      * postcond: one detail line for this grid size is on
+      * report-file
+       write-report-detail.
+           MOVE n-choose-r-result TO ws-result-display
+           MOVE n-choose-r-result TO ws-result-edited
+
+           MOVE SPACES TO report-record
+           STRING "WIDTH: " ws-width
+               "   HEIGHT: " ws-height
+               "   N-CHOOSE-R-RESULT: " ws-result-edited
+               DELIMITED BY SIZE
+               INTO report-record
+           WRITE report-record
+
+           MOVE SPACES TO report-record
+           EVALUATE TRUE
+               WHEN reconciliation-ok
+                   STRING "   RECONCILE: OK"
+                       DELIMITED BY SIZE
+                       INTO report-record
+               WHEN reconciliation-mismatch
+                   STRING "   *** RECONCILE MISMATCH: PASCAL'S"
+                       " TRIANGLE GOT " ws-reconciled-result-display
+                       " ***"
+                       DELIMITED BY SIZE
+                       INTO report-record
+               WHEN reconciliation-skipped
+                   STRING "   RECONCILE: SKIPPED, R EXCEEDS "
+                       "CROSS-CHECK TABLE CAPACITY"
+                       DELIMITED BY SIZE
+                       INTO report-record
+           END-EVALUATE
+           WRITE report-record
+           .
+
+
+      * precond: ws-job-id/ws-step-id/ws-audit-timestamp and this
+      * pass's ws-width/ws-height/n-choose-r-result are set
+      * postcond: one line for this grid size is appended to
+      * audit-file
+       write-audit-detail.
+           MOVE SPACES TO audit-record
+           MOVE ws-audit-timestamp TO audit-timestamp
+           MOVE ws-job-id TO audit-job-id
+           MOVE ws-step-id TO audit-step-id
+           MOVE ws-width TO audit-width
+           MOVE ws-height TO audit-height
+           MOVE n-choose-r-result TO audit-result
+           WRITE audit-record
+           .
+
+
+      * precond: get-run-identification has set the run date fields;
+      * ws-width/ws-height/n-choose-r-result hold this pass's grid
+      * size and final answer
+      * postcond: one fixed-width line for this grid size is appended
+      * to interface-file for the routing-analysis load job
+       write-interface-detail.
+           MOVE SPACES TO iface-record
+           MOVE ws-width TO iface-width
+           MOVE ws-height TO iface-height
+           MOVE n-choose-r-result TO iface-result
+           MOVE ws-run-date-numeric TO iface-run-date
+           WRITE iface-record
+           .
+
+
+      * precond: ws-width/ws-height hold the pair just completed
+      * postcond: PE15CKPT holds exactly that pair, replacing whatever
+      * it held before; a restart reads this back to skip every pair
+      * up to and including this one
+       write-checkpoint.
+           OPEN OUTPUT checkpoint-file
+           MOVE SPACES TO grid-record OF checkpoint-file
+           MOVE ws-width TO grid-width OF checkpoint-file
+           MOVE ws-height TO grid-height OF checkpoint-file
+           WRITE grid-record OF checkpoint-file
+           CLOSE checkpoint-file
            .
 
 
@@ -47,9 +565,91 @@
       * looping in this way, the intermediate results are nCr(n, 1),
       * nCr(n, 2), nCr(n, 3)... which must all also be integers.
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > r
+               PERFORM validate-no-overflow
+               IF overflow-detected
+                   PERFORM abend-overflow
+               END-IF
                COMPUTE n-choose-r-result =
                    n-choose-r-result * (n - i + 1) / i
            END-PERFORM
            .
 
+
+      * precond: desired arguments in n, r; n-choose-r-result already
+      * computed by n-choose-r
+      * postcond: ws-reconciliation-flag set to OK, MISMATCH, or
+      * SKIPPED; on MISMATCH, reconciled-result/
+      * ws-reconciled-result-display hold the Pascal's-triangle answer
+      * for the report line
+       reconcile-n-choose-r.
+           IF r > max-pascal-r
+               SET reconciliation-skipped TO TRUE
+           ELSE
+               PERFORM VARYING pascal-j FROM 1 BY 1
+                       UNTIL pascal-j > r + 1
+                   MOVE 0 TO pascal-row-entry(pascal-j)
+               END-PERFORM
+               MOVE 1 TO pascal-row-entry(1)
+
+               PERFORM VARYING pascal-k FROM 1 BY 1 UNTIL pascal-k > n
+                   IF pascal-k < r
+                       MOVE pascal-k TO pascal-upper-bound
+                   ELSE
+                       MOVE r TO pascal-upper-bound
+                   END-IF
+                   PERFORM VARYING pascal-j FROM pascal-upper-bound
+                           BY -1 UNTIL pascal-j < 1
+                       COMPUTE pascal-row-entry(pascal-j + 1) =
+                           pascal-row-entry(pascal-j + 1) +
+                           pascal-row-entry(pascal-j)
+                   END-PERFORM
+               END-PERFORM
+
+               MOVE pascal-row-entry(r + 1) TO reconciled-result
+
+               SET reconciliation-ok TO TRUE
+               IF reconciled-result NOT = n-choose-r-result
+                   SET reconciliation-mismatch TO TRUE
+                   MOVE reconciled-result TO
+                       ws-reconciled-result-display
+               END-IF
+           END-IF
+           .
+
+
+      * precond: n-choose-r-result and this iteration's (n - i + 1)
+      * factor are set
+      * postcond: overflow-detected is true if multiplying
+      * n-choose-r-result by (n - i + 1) would exceed what
+      * n-choose-r-result's PICTURE can hold
+       validate-no-overflow.
+           SET overflow-not-detected TO TRUE
+           IF n-choose-r-result >
+                   max-n-choose-r-result-value / (n - i + 1)
+               SET overflow-detected TO TRUE
+           END-IF
+           .
+
+
+      * precond: overflow-detected is true
+      * postcond: the overflow is flagged on the report and the run
+      * stops before n-choose-r-result is corrupted
+       abend-overflow.
+           DISPLAY "PE15: OVERFLOW COMPUTING N-CHOOSE-R FOR WIDTH "
+               ws-width " HEIGHT " ws-height
+           MOVE SPACES TO report-record
+           STRING "*** OVERFLOW: WIDTH " ws-width
+               " HEIGHT " ws-height
+               " EXCEEDS N-CHOOSE-R-RESULT CAPACITY, RUN STOPPED ***"
+               DELIMITED BY SIZE
+               INTO report-record
+           WRITE report-record
+           CLOSE report-file
+           CLOSE grid-parm-file
+           CLOSE audit-file
+           CLOSE interface-file
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+
        END PROGRAM project-euler-15.
