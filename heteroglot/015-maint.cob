@@ -0,0 +1,139 @@
+      * PROJECT-EULER-15-MAINT: maintenance transaction for
+      * project-euler-15's default grid size.  WIDTH and HEIGHT used
+      * to be compiled-in 78-level constants, so changing the
+      * "default" grid size a batch run falls back to when no control
+      * card/batch input is supplied meant a recompile every time.
+      * This lets operations see the current default and change it
+      * themselves between batch cycles, no code change request
+      * needed: the new value is written to PE15DFLT, which
+      * project-euler-15 reads at the top of DO-THE-NEEDFUL.
+      *
+      * console prompt/reply utility, not a SCREEN SECTION: the rest
+      * of this shop is batch/QSAM with no interactive-transaction
+      * precedent, and a plain ACCEPT/DISPLAY console dialogue fits
+      * that house style and runs unattended-friendly, one prompt at a
+      * time, the same way an operator would drive any other utility
+      * at this shop.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. project-euler-15-maint.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * same maintained default-parameter file project-euler-15 reads;
+      * optional, so the first time this transaction runs against a
+      * shop with no PE15DFLT yet, it starts from the compiled-in
+      * factory default instead of erroring out.
+           SELECT OPTIONAL default-parm-file ASSIGN TO "PE15DFLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-default-parm-status.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  default-parm-file
+           RECORDING MODE IS F.
+           COPY gridrec.
+
+       WORKING-STORAGE SECTION.
+
+      * factory default, used the first time this transaction runs
+      * with no PE15DFLT yet on hand
+           COPY defaultval.
+       01 ws-default-parm-status       PIC XX.
+       01 ws-current-width             PIC 9(4).
+       01 ws-current-height            PIC 9(4).
+       01 ws-new-width                 PIC 9(4).
+       01 ws-new-height                PIC 9(4).
+       01 ws-console-reply             PIC X(4).
+       01 ws-confirm-flag              PIC X.
+           88 confirm-save                     VALUE "Y" "y".
+           88 confirm-cancel                   VALUE "N" "n".
+
+
+       PROCEDURE DIVISION.
+       do-the-needful.
+           PERFORM read-current-default
+           MOVE ws-current-width TO ws-new-width
+           MOVE ws-current-height TO ws-new-height
+
+           DISPLAY "PROJECT-EULER-15 - DEFAULT GRID SIZE MAINTENANCE"
+           DISPLAY "CURRENT DEFAULT WIDTH:  " ws-current-width
+           DISPLAY "CURRENT DEFAULT HEIGHT: " ws-current-height
+
+           DISPLAY "ENTER NEW DEFAULT WIDTH (BLANK = NO CHANGE): "
+               WITH NO ADVANCING
+           MOVE SPACES TO ws-console-reply
+           ACCEPT ws-console-reply
+           IF ws-console-reply NOT = SPACES
+               MOVE ws-console-reply TO ws-new-width
+           END-IF
+
+           DISPLAY "ENTER NEW DEFAULT HEIGHT (BLANK = NO CHANGE): "
+               WITH NO ADVANCING
+           MOVE SPACES TO ws-console-reply
+           ACCEPT ws-console-reply
+           IF ws-console-reply NOT = SPACES
+               MOVE ws-console-reply TO ws-new-height
+           END-IF
+
+           DISPLAY "SAVE THIS CHANGE? (Y/N): " WITH NO ADVANCING
+           MOVE SPACES TO ws-console-reply
+           ACCEPT ws-console-reply
+           MOVE ws-console-reply(1:1) TO ws-confirm-flag
+
+           IF confirm-save
+               MOVE ws-new-width TO ws-current-width
+               MOVE ws-new-height TO ws-current-height
+               PERFORM write-default-parm
+               DISPLAY "PE15MAINT: DEFAULT GRID SIZE UPDATED TO "
+                   ws-current-width " X " ws-current-height
+           ELSE
+               DISPLAY "PE15MAINT: NO CHANGE MADE"
+           END-IF
+
+           STOP RUN
+           .
+
+
+      * precond: none
+      * postcond: ws-current-width/ws-current-height hold the
+      * compiled-in factory default, unless PE15DFLT already exists,
+      * in which case they hold whatever operations last set there
+       read-current-default.
+           MOVE compiled-default-width TO ws-current-width
+           MOVE compiled-default-height TO ws-current-height
+           OPEN INPUT default-parm-file
+           IF ws-default-parm-status = "00"
+               READ default-parm-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE grid-width OF default-parm-file
+                           TO ws-current-width
+                       MOVE grid-height OF default-parm-file
+                           TO ws-current-height
+               END-READ
+           END-IF
+           IF ws-default-parm-status = "00" OR "05"
+               CLOSE default-parm-file
+           END-IF
+           .
+
+
+      * precond: ws-current-width/ws-current-height hold the new
+      * default the operator confirmed
+      * postcond: PE15DFLT holds exactly that pair, replacing whatever
+      * it held before
+       write-default-parm.
+           OPEN OUTPUT default-parm-file
+           MOVE SPACES TO grid-record OF default-parm-file
+           MOVE ws-current-width TO grid-width OF default-parm-file
+           MOVE ws-current-height TO grid-height OF default-parm-file
+           WRITE grid-record OF default-parm-file
+           CLOSE default-parm-file
+           .
+
+       END PROGRAM project-euler-15-maint.
