@@ -0,0 +1,9 @@
+      * IFACEREC - one fixed-width interface record for the
+      * routing-analysis system's load job: WIDTH, HEIGHT,
+      * N-CHOOSE-R-RESULT, and the run date, back to back with no
+      * delimiters, in the column layout their load job expects.
+       01  iface-record.
+           05  iface-width                  PIC 9(4).
+           05  iface-height                 PIC 9(4).
+           05  iface-result                 PIC 9(31).
+           05  iface-run-date               PIC 9(8).
