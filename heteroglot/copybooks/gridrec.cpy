@@ -0,0 +1,9 @@
+      * GRIDREC - one WIDTH/HEIGHT grid-size pair, fixed columns 1-8.
+      * Shared by every file in this shop that carries a grid size:
+      * the control-card/parameter file, the default-parameter file,
+      * the multi-grid batch input, and the checkpoint file.  Each FD
+      * that COPYs this gets its own GRID-RECORD; where more than one
+      * is in scope in the same program, qualify with OF <fd-name>.
+       01  grid-record.
+           05  grid-width                  PIC 9(4).
+           05  grid-height                 PIC 9(4).
