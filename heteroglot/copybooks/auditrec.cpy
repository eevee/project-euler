@@ -0,0 +1,15 @@
+      * AUDITREC - one audit-trail line: when a grid size was run,
+      * under what job/step, and what it produced.  SOX-type
+      * recordkeeping for the numbers handed to routing-analysis.
+       01  audit-record.
+           05  audit-timestamp              PIC X(19).
+           05  FILLER                       PIC X VALUE SPACE.
+           05  audit-job-id                  PIC X(8).
+           05  FILLER                       PIC X VALUE SPACE.
+           05  audit-step-id                 PIC X(8).
+           05  FILLER                       PIC X VALUE SPACE.
+           05  audit-width                   PIC 9(4).
+           05  FILLER                       PIC X VALUE SPACE.
+           05  audit-height                  PIC 9(4).
+           05  FILLER                       PIC X VALUE SPACE.
+           05  audit-result                  PIC 9(31).
