@@ -0,0 +1,8 @@
+      * DEFAULTVAL - the shop-wide compiled-in fallback grid size,
+      * used the first time a shop runs with no maintained
+      * default-parameter file (PE15DFLT) yet on hand.  Shared between
+      * project-euler-15 and its default-grid-size maintenance
+      * transaction so the two programs never disagree about what
+      * "factory default" means.
+       78 compiled-default-width VALUE IS 20.
+       78 compiled-default-height VALUE IS 20.
